@@ -1,55 +1,558 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SAMPLE as "SAMPLE". 
-	  
-	*up to 60 characters
-	 
-	   AUTHOR. 	PEGGY FISHER.
-
-       ENVIRONMENT DIVISION.
-
-	   
-	   
-	* configuration section provides  info of the system (e.g. here 2 paragraphs)
-	   CONFIGURATION SECTION.
-	   SOURCE-COMPUTER. 
-	   OBJECT-COMPUTER.
-	   
-	   
-	   
-       INPUT-OUTPUT SECTION.
-    *file control and input/output              
-               
-       DATA DIVISION.
-	*4 sections: 
-	*	 1.File(data start/end, file position, data file)
-	*    2.Working storage (temp variables and file structures) e.g. WS-NAME
-	*	 3.
-	*	 4.
-	
-	
-	
-       FILE SECTION.
-
-	   
-	   
-       WORKING-STORAGE SECTION.
-       01  WS-NAME	PIC X(10).
-   
-   
-   
-   
-
-       PROCEDURE DIVISION.
-       0001-HELLO-WORLD.
-	*program logic, exec statements...
-	   
-	   
-	   
-	   
-		   DISPLAY "Enter your first name".
-		   ACCEPT WS-NAME.
-		   DISPLAY "Hello ", WS-NAME.
-           			
-           STOP RUN.
-           
-          END PROGRAM SAMPLE.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SAMPLE as "SAMPLE".
+
+      *up to 60 characters
+
+           AUTHOR.     PEGGY FISHER.
+
+       ENVIRONMENT DIVISION.
+
+      * configuration section provides  info of the system (e.g. here 2 paragraphs)
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.
+       OBJECT-COMPUTER.
+
+       INPUT-OUTPUT SECTION.
+      * file control and input/output
+       FILE-CONTROL.
+      *  NAME-INPUT-FILE holds one new-hire record per line.  its own
+      *  record layout carries a wider raw first name than the shared
+      *  GREET-REC copybook so req 002's truncation check has an
+      *  un-truncated value to look at - see the FD below.  it is
+      *  OPTIONAL so an unattended batch run can supply it, while an
+      *  interactive run with no file present falls back to ACCEPT.
+           SELECT OPTIONAL NAME-INPUT-FILE ASSIGN TO "NAMEIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NAME-IN-STATUS.
+
+      *  EMPLOYEE-MASTER is the permanent record of everyone SAMPLE has
+      *  greeted, keyed by employee ID so a name can be looked back up.
+           SELECT OPTIONAL EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EM-EMPLOYEE-ID
+               FILE STATUS IS WS-EMP-MASTER-STATUS.
+
+      *  EXCEPTION-REPORT lists every entry where the raw name entered
+      *  was longer than 10 characters and got silently chopped.
+           SELECT EXCEPTION-REPORT ASSIGN TO "EXCPRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+
+      *  REJECT-FILE lists every entry whose name was blank or
+      *  contained non-alphabetic characters and so was never greeted.
+           SELECT REJECT-FILE ASSIGN TO "REJFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+
+      *  GREETING-LOG is an append-only audit trail of every greeting
+      *  issued, for compliance review of who was processed and when.
+           SELECT GREETING-LOG ASSIGN TO "GREETLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GREETING-LOG-STATUS.
+
+      *  CHECKPOINT-FILE holds the count of NAME-INPUT-FILE records
+      *  successfully processed, so an overnight job that abends can be
+      *  restarted from PARM 'RESTART' without reprocessing or skipping.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+      *  CONTROL-REPORT is the end-of-run summary: how many greetings
+      *  were issued, how many exceptions and rejects came up along the
+      *  way, and when the run started and ended.
+           SELECT CONTROL-REPORT ASSIGN TO "CTLRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-RPT-STATUS.
+
+      *  INTERFACE-FEED carries every greeted employee's GREET-REC
+      *  fields out to the badge printing and mailing systems.
+           SELECT INTERFACE-FEED ASSIGN TO "IFFEED"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INTERFACE-STATUS.
+
+      *  HR-ROSTER-FILE is the upstream feed of who HR actually has on
+      *  the books.  it is OPTIONAL: when the feed is not supplied,
+      *  reconciliation is skipped rather than rejecting everyone.
+           SELECT OPTIONAL HR-ROSTER-FILE ASSIGN TO "HRROSTER"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HR-EMPLOYEE-ID
+               FILE STATUS IS WS-HR-ROSTER-STATUS.
+
+      *  HR-RECON-EXCEPT lists every greeted employee ID that could not
+      *  be found on the HR roster feed, instead of letting a name that
+      *  does not reconcile flow through to the log and interface feed.
+           SELECT HR-RECON-EXCEPT ASSIGN TO "HRXCPRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HR-EXCEPT-STATUS.
+
+       DATA DIVISION.
+      *4 sections:
+      *    1.File(data start/end, file position, data file)
+      *    2.Working storage (temp variables and file structures) e.g. WS-NAME
+      *    3.
+      *    4.
+
+       FILE SECTION.
+
+       FD  NAME-INPUT-FILE.
+      *NI-FIRST-NAME is carried at the same width as WS-RAW-NAME
+      *(wider than the fixed 10-byte GR-FIRST-NAME) so a batch record
+      *can still be checked for truncation before it is chopped down
+      *to fit GR-FIRST-NAME - see 0015-READ-NAME-RECORD and
+      *0003-CHECK-TRUNCATION.
+       01  NAME-INPUT-RECORD.
+           05  NI-EMPLOYEE-ID              PIC X(6).
+           05  NI-FIRST-NAME               PIC X(30).
+           05  NI-LAST-NAME                PIC X(15).
+           05  NI-DEPARTMENT               PIC X(10).
+           05  NI-HIRE-DATE                PIC X(8).
+           05  NI-SHIFT-CODE               PIC X(1).
+
+       FD  EMPLOYEE-MASTER.
+           COPY GREETREC
+               REPLACING ==GREET-REC== BY ==EMPLOYEE-MASTER-RECORD==
+                         ==GR-EMPLOYEE-ID== BY ==EM-EMPLOYEE-ID==
+                         ==GR-FIRST-NAME==  BY ==EM-FIRST-NAME==
+                         ==GR-LAST-NAME==   BY ==EM-LAST-NAME==
+                         ==GR-DEPARTMENT==  BY ==EM-DEPARTMENT==
+                         ==GR-HIRE-DATE==   BY ==EM-HIRE-DATE==
+                         ==GR-SHIFT-CODE==  BY ==EM-SHIFT-CODE==.
+
+       FD  HR-ROSTER-FILE.
+           COPY GREETREC
+               REPLACING ==GREET-REC== BY ==HR-ROSTER-RECORD==
+                         ==GR-EMPLOYEE-ID== BY ==HR-EMPLOYEE-ID==
+                         ==GR-FIRST-NAME==  BY ==HR-FIRST-NAME==
+                         ==GR-LAST-NAME==   BY ==HR-LAST-NAME==
+                         ==GR-DEPARTMENT==  BY ==HR-DEPARTMENT==
+                         ==GR-HIRE-DATE==   BY ==HR-HIRE-DATE==
+                         ==GR-SHIFT-CODE==  BY ==HR-SHIFT-CODE==.
+
+       FD  EXCEPTION-REPORT.
+       01  EXCEPTION-REPORT-RECORD.
+           05  ER-EMPLOYEE-ID         PIC X(6).
+           05  ER-RAW-NAME            PIC X(30).
+           05  ER-REASON              PIC X(30).
+
+       FD  HR-RECON-EXCEPT.
+       01  HR-RECON-EXCEPT-RECORD.
+           05  HX-EMPLOYEE-ID         PIC X(6).
+           05  HX-RAW-NAME            PIC X(30).
+           05  HX-REASON              PIC X(30).
+
+       FD  REJECT-FILE.
+       01  REJECT-FILE-RECORD.
+           05  RJ-EMPLOYEE-ID         PIC X(6).
+           05  RJ-RAW-NAME            PIC X(30).
+           05  RJ-REASON              PIC X(30).
+
+       FD  GREETING-LOG.
+       01  GREETING-LOG-RECORD.
+           05  GL-TIMESTAMP           PIC X(21).
+           05  GL-EMPLOYEE-ID         PIC X(6).
+           05  GL-NAME                PIC X(10).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CK-RECORDS-PROCESSED   PIC 9(8).
+
+       FD  CONTROL-REPORT.
+       01  CONTROL-REPORT-RECORD      PIC X(60).
+
+       FD  INTERFACE-FEED.
+           COPY GREETREC
+               REPLACING ==GREET-REC== BY ==INTERFACE-FEED-RECORD==
+                         ==GR-EMPLOYEE-ID== BY ==IX-EMPLOYEE-ID==
+                         ==GR-FIRST-NAME==  BY ==IX-FIRST-NAME==
+                         ==GR-LAST-NAME==   BY ==IX-LAST-NAME==
+                         ==GR-DEPARTMENT==  BY ==IX-DEPARTMENT==
+                         ==GR-HIRE-DATE==   BY ==IX-HIRE-DATE==
+                         ==GR-SHIFT-CODE==  BY ==IX-SHIFT-CODE==.
+
+
+       WORKING-STORAGE SECTION.
+      *WS-GREET-REC is the one working copy of a new-hire record that
+      *every paragraph below builds up, whether it came from an ACCEPT
+      *or from a NAME-INPUT-FILE record.
+           COPY GREETREC
+               REPLACING ==GREET-REC==      BY ==WS-GREET-REC==
+                         ==GR-EMPLOYEE-ID== BY ==WG-EMPLOYEE-ID==
+                         ==GR-FIRST-NAME==  BY ==WG-FIRST-NAME==
+                         ==GR-LAST-NAME==   BY ==WG-LAST-NAME==
+                         ==GR-DEPARTMENT==  BY ==WG-DEPARTMENT==
+                         ==GR-HIRE-DATE==   BY ==WG-HIRE-DATE==
+                         ==GR-SHIFT-CODE==  BY ==WG-SHIFT-CODE==.
+
+       01  WS-RAW-NAME                PIC X(30).
+       01  WS-CURRENT-TIMESTAMP       PIC X(21).
+
+       01  WS-NAME-IN-STATUS          PIC X(2).
+       01  WS-EMP-MASTER-STATUS       PIC X(2).
+       01  WS-EXCEPTION-STATUS        PIC X(2).
+       01  WS-GREETING-LOG-STATUS     PIC X(2).
+       01  WS-CHECKPOINT-STATUS       PIC X(2).
+       01  WS-CONTROL-RPT-STATUS      PIC X(2).
+       01  WS-REJECT-STATUS           PIC X(2).
+       01  WS-INTERFACE-STATUS        PIC X(2).
+       01  WS-HR-ROSTER-STATUS        PIC X(2).
+       01  WS-HR-EXCEPT-STATUS        PIC X(2).
+
+      *set once at OPEN time: the HR roster feed is OPTIONAL, so
+      *reconciliation only runs when a real feed was actually supplied
+       01  WS-HR-ROSTER-SW            PIC X(1)     VALUE "N".
+           88  HR-ROSTER-AVAILABLE    VALUE "Y".
+           88  HR-ROSTER-NOT-AVAILABLE VALUE "N".
+
+       01  WS-HR-MATCH-SW             PIC X(1).
+           88  HR-MATCH-FOUND         VALUE "Y".
+           88  HR-MATCH-NOT-FOUND     VALUE "N".
+
+       01  WS-NAME-VALID-SW           PIC X(1).
+           88  NAME-VALID             VALUE "Y".
+           88  NAME-INVALID           VALUE "N".
+       01  WS-REJECT-REASON           PIC X(30).
+
+       01  WS-CHECKPOINT-COUNT        PIC 9(8)     VALUE 0.
+
+      *counts and timestamps rolled up into the end-of-run control
+      *report; WS-REJECT-COUNT is wired up when the reject-and-reprompt
+      *validation is added.
+       01  WS-GREETING-COUNT          PIC 9(8)     VALUE 0.
+       01  WS-EXCEPTION-COUNT         PIC 9(8)     VALUE 0.
+       01  WS-REJECT-COUNT            PIC 9(8)     VALUE 0.
+       01  WS-HR-EXCEPTION-COUNT      PIC 9(8)     VALUE 0.
+       01  WS-RUN-START-TIME          PIC X(21).
+       01  WS-RUN-END-TIME            PIC X(21).
+
+       01  WS-RUN-PARM                PIC X(10).
+           88  LOOKUP-REQUESTED       VALUE "LOOKUP".
+           88  RESTART-REQUESTED      VALUE "RESTART".
+
+       01  WS-MODE-SW                 PIC X(1).
+           88  BATCH-MODE             VALUE "B".
+           88  INTERACTIVE-MODE       VALUE "I".
+
+       01  WS-EOF-SW                  PIC X(1)     VALUE "N".
+           88  END-OF-NAME-FILE       VALUE "Y".
+
+
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+      *controls whether SAMPLE runs unattended off NAME-INPUT-FILE,
+      *looks up an existing employee, or falls back to interactive
+      *ACCEPT
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-START-TIME.
+      *ACCEPT FROM COMMAND-LINE, not a LINKAGE SECTION PARM-AREA, is
+      *intentional here: this shop's compiler is GnuCOBOL, which
+      *refuses to link PROCEDURE DIVISION USING into a standalone
+      *executable at all ("executable program requested but
+      *PROCEDURE/ENTRY has USING clause"), and SAMPLE has to run as a
+      *plain executable for its interactive/ACCEPT and LOOKUP modes.
+      *This shop's batch runtime passes the EXEC PGM=SAMPLE,PARM=
+      *text through to argv, which GnuCOBOL's COMMAND-LINE support
+      *reads back out - see SAMPJOB.jcl.
+           ACCEPT WS-RUN-PARM FROM COMMAND-LINE.
+           IF LOOKUP-REQUESTED
+               PERFORM 0006-LOOKUP-EMPLOYEE
+           ELSE
+               PERFORM 0011-OPEN-MASTER
+               PERFORM 0010-OPEN-HR-ROSTER
+               OPEN INPUT NAME-INPUT-FILE
+               OPEN OUTPUT EXCEPTION-REPORT
+               OPEN OUTPUT REJECT-FILE
+               OPEN OUTPUT INTERFACE-FEED
+               OPEN OUTPUT HR-RECON-EXCEPT
+               PERFORM 0012-OPEN-GREETING-LOG
+               IF WS-NAME-IN-STATUS = "05"
+                   SET INTERACTIVE-MODE TO TRUE
+                   CLOSE NAME-INPUT-FILE
+                   PERFORM 0001-HELLO-WORLD
+               ELSE
+                   SET BATCH-MODE TO TRUE
+                   PERFORM 0013-APPLY-CHECKPOINT
+                   PERFORM 0015-READ-NAME-RECORD
+                   PERFORM UNTIL END-OF-NAME-FILE
+                       PERFORM 0001-HELLO-WORLD
+                       PERFORM 0016-UPDATE-CHECKPOINT
+                       PERFORM 0015-READ-NAME-RECORD
+                   END-PERFORM
+                   CLOSE NAME-INPUT-FILE
+                   PERFORM 0017-RESET-CHECKPOINT
+               END-IF
+               CLOSE EMPLOYEE-MASTER
+               CLOSE HR-ROSTER-FILE
+               CLOSE EXCEPTION-REPORT
+               CLOSE REJECT-FILE
+               CLOSE INTERFACE-FEED
+               CLOSE HR-RECON-EXCEPT
+               CLOSE GREETING-LOG
+               PERFORM 0009-WRITE-CONTROL-REPORT
+           END-IF.
+
+           STOP RUN.
+
+       0001-HELLO-WORLD.
+      *program logic, exec statements...
+           IF INTERACTIVE-MODE
+               DISPLAY "Enter employee ID"
+               ACCEPT WG-EMPLOYEE-ID
+               PERFORM WITH TEST AFTER UNTIL NAME-VALID
+                   DISPLAY "Enter your first name"
+                   ACCEPT WS-RAW-NAME
+                   PERFORM 0002-VALIDATE-NAME
+                   IF NAME-INVALID
+                       DISPLAY "Name rejected - " WS-REJECT-REASON
+                           ", please re-enter"
+                       PERFORM 0007-WRITE-REJECT
+                   END-IF
+               END-PERFORM
+               DISPLAY "Enter last name"
+               ACCEPT WG-LAST-NAME
+               DISPLAY "Enter department"
+               ACCEPT WG-DEPARTMENT
+               DISPLAY "Enter hire date (YYYYMMDD)"
+               ACCEPT WG-HIRE-DATE
+               DISPLAY "Enter shift code"
+               ACCEPT WG-SHIFT-CODE
+           ELSE
+               PERFORM 0002-VALIDATE-NAME
+           END-IF.
+           IF NAME-VALID
+               PERFORM 0003-CHECK-TRUNCATION
+               PERFORM 0014-RECONCILE-HR-ROSTER
+               IF HR-MATCH-FOUND
+                   MOVE WS-RAW-NAME TO WG-FIRST-NAME
+                   DISPLAY "Hello ", WG-FIRST-NAME
+                   ADD 1 TO WS-GREETING-COUNT
+                   PERFORM 0004-WRITE-GREETING-LOG
+                   PERFORM 0005-WRITE-MASTER
+                   PERFORM 0008-WRITE-INTERFACE-FEED
+               END-IF
+           ELSE
+               PERFORM 0007-WRITE-REJECT
+           END-IF.
+
+       0002-VALIDATE-NAME.
+      *rejects a blank name or one containing anything other than
+      *letters and spaces, instead of greeting garbage input
+           SET NAME-VALID TO TRUE.
+           IF FUNCTION LENGTH(FUNCTION TRIM(WS-RAW-NAME)) = 0
+               SET NAME-INVALID TO TRUE
+               MOVE "BLANK NAME" TO WS-REJECT-REASON
+           ELSE
+               IF WS-RAW-NAME IS NOT ALPHABETIC
+                   SET NAME-INVALID TO TRUE
+                   MOVE "INVALID CHARACTERS IN NAME" TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+
+       0007-WRITE-REJECT.
+      *batch mode has no operator to re-prompt, so a bad name is
+      *logged here and the record is skipped instead of being greeted
+           MOVE WG-EMPLOYEE-ID TO RJ-EMPLOYEE-ID.
+           MOVE WS-RAW-NAME TO RJ-RAW-NAME.
+           MOVE WS-REJECT-REASON TO RJ-REASON.
+           WRITE REJECT-FILE-RECORD.
+           ADD 1 TO WS-REJECT-COUNT.
+
+       0003-CHECK-TRUNCATION.
+      *flags any raw entry longer than the 10 characters WG-FIRST-NAME
+      *can hold, so it can be followed up on instead of silently clipped
+           IF FUNCTION LENGTH(FUNCTION TRIM(WS-RAW-NAME)) > 10
+               MOVE WG-EMPLOYEE-ID TO ER-EMPLOYEE-ID
+               MOVE WS-RAW-NAME TO ER-RAW-NAME
+               MOVE "NAME TRUNCATED OVER 10 CHARS" TO ER-REASON
+               WRITE EXCEPTION-REPORT-RECORD
+               ADD 1 TO WS-EXCEPTION-COUNT
+           END-IF.
+
+       0004-WRITE-GREETING-LOG.
+      *appends a durable audit-trail record, stamped with the system
+      *clock, of every greeting SAMPLE issues
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP.
+           MOVE WS-CURRENT-TIMESTAMP TO GL-TIMESTAMP.
+           MOVE WG-EMPLOYEE-ID TO GL-EMPLOYEE-ID.
+           MOVE WG-FIRST-NAME TO GL-NAME.
+           WRITE GREETING-LOG-RECORD.
+
+       0005-WRITE-MASTER.
+      *saves the accepted record into EMPLOYEE-MASTER so it can be
+      *looked back up later instead of being thrown away after one run
+           MOVE WS-GREET-REC TO EMPLOYEE-MASTER-RECORD.
+           WRITE EMPLOYEE-MASTER-RECORD
+               INVALID KEY
+                   REWRITE EMPLOYEE-MASTER-RECORD
+                       INVALID KEY
+                           DISPLAY "Unable to save employee "
+                               WG-EMPLOYEE-ID
+                   END-REWRITE
+           END-WRITE.
+
+       0008-WRITE-INTERFACE-FEED.
+      *hands the greeted employee's record to the badge printing and
+      *mailing systems, which read this feed as their own batch input
+           MOVE WS-GREET-REC TO INTERFACE-FEED-RECORD.
+           WRITE INTERFACE-FEED-RECORD.
+
+       0009-WRITE-CONTROL-REPORT.
+      *end-of-run summary of how many greetings went out and how many
+      *exceptions and rejects came up along the way, for whoever
+      *reviews the overnight batch window the next morning
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-END-TIME.
+           OPEN OUTPUT CONTROL-REPORT.
+           MOVE "SAMPLE RUN CONTROL REPORT" TO CONTROL-REPORT-RECORD.
+           WRITE CONTROL-REPORT-RECORD.
+           MOVE SPACES TO CONTROL-REPORT-RECORD.
+           STRING "RUN STARTED : " WS-RUN-START-TIME
+               DELIMITED BY SIZE INTO CONTROL-REPORT-RECORD.
+           WRITE CONTROL-REPORT-RECORD.
+           MOVE SPACES TO CONTROL-REPORT-RECORD.
+           STRING "RUN ENDED   : " WS-RUN-END-TIME
+               DELIMITED BY SIZE INTO CONTROL-REPORT-RECORD.
+           WRITE CONTROL-REPORT-RECORD.
+           MOVE SPACES TO CONTROL-REPORT-RECORD.
+           STRING "GREETINGS ISSUED  : " WS-GREETING-COUNT
+               DELIMITED BY SIZE INTO CONTROL-REPORT-RECORD.
+           WRITE CONTROL-REPORT-RECORD.
+           MOVE SPACES TO CONTROL-REPORT-RECORD.
+           STRING "EXCEPTION RECORDS : " WS-EXCEPTION-COUNT
+               DELIMITED BY SIZE INTO CONTROL-REPORT-RECORD.
+           WRITE CONTROL-REPORT-RECORD.
+           MOVE SPACES TO CONTROL-REPORT-RECORD.
+           STRING "REJECTED RECORDS  : " WS-REJECT-COUNT
+               DELIMITED BY SIZE INTO CONTROL-REPORT-RECORD.
+           WRITE CONTROL-REPORT-RECORD.
+           MOVE SPACES TO CONTROL-REPORT-RECORD.
+           STRING "HR ROSTER MISMATCHES : " WS-HR-EXCEPTION-COUNT
+               DELIMITED BY SIZE INTO CONTROL-REPORT-RECORD.
+           WRITE CONTROL-REPORT-RECORD.
+           CLOSE CONTROL-REPORT.
+
+       0006-LOOKUP-EMPLOYEE.
+      *retrieves and re-displays an existing employee instead of
+      *requiring fresh input every time
+           PERFORM 0011-OPEN-MASTER.
+           DISPLAY "Enter employee ID to look up".
+           ACCEPT WG-EMPLOYEE-ID.
+           MOVE WG-EMPLOYEE-ID TO EM-EMPLOYEE-ID.
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   DISPLAY "No employee master record for "
+                       WG-EMPLOYEE-ID
+               NOT INVALID KEY
+                   MOVE EMPLOYEE-MASTER-RECORD TO WS-GREET-REC
+                   DISPLAY "Hello again ", WG-FIRST-NAME, " ",
+                       WG-LAST-NAME
+           END-READ.
+           CLOSE EMPLOYEE-MASTER.
+
+       0011-OPEN-MASTER.
+      *EMPLOYEE-MASTER is OPTIONAL, so a missing file reports "05" on
+      *OPEN I-O (not "35", which only applies to a non-OPTIONAL file -
+      *see NAME-INPUT-FILE's own OPTIONAL check).  Create it once so
+      *the first run in a shop still gets a usable master file
+           OPEN I-O EMPLOYEE-MASTER.
+           IF WS-EMP-MASTER-STATUS = "05"
+               OPEN OUTPUT EMPLOYEE-MASTER
+               CLOSE EMPLOYEE-MASTER
+               OPEN I-O EMPLOYEE-MASTER
+           END-IF.
+
+       0010-OPEN-HR-ROSTER.
+      *HR-ROSTER-FILE is OPTIONAL; when the upstream feed was not
+      *supplied for this run, reconciliation is skipped entirely
+      *instead of rejecting every employee for a missing feed
+           SET HR-ROSTER-NOT-AVAILABLE TO TRUE.
+           OPEN INPUT HR-ROSTER-FILE.
+           IF WS-HR-ROSTER-STATUS = "00"
+               SET HR-ROSTER-AVAILABLE TO TRUE
+           END-IF.
+
+       0012-OPEN-GREETING-LOG.
+      *GREETING-LOG is append-only; OPEN EXTEND fails if the log does
+      *not exist yet, so create it once and then extend it
+           OPEN EXTEND GREETING-LOG.
+           IF WS-GREETING-LOG-STATUS = "35"
+               OPEN OUTPUT GREETING-LOG
+               CLOSE GREETING-LOG
+               OPEN EXTEND GREETING-LOG
+           END-IF.
+
+       0013-APPLY-CHECKPOINT.
+      *on a plain run always starts at record one; PARM 'RESTART'
+      *picks the checkpoint count back up so records already greeted
+      *before an abend are not reprocessed or skipped
+           MOVE 0 TO WS-CHECKPOINT-COUNT.
+           IF RESTART-REQUESTED
+               OPEN INPUT CHECKPOINT-FILE
+               IF WS-CHECKPOINT-STATUS = "00"
+                   READ CHECKPOINT-FILE
+                       NOT AT END
+                           MOVE CK-RECORDS-PROCESSED
+                             TO WS-CHECKPOINT-COUNT
+                   END-READ
+                   CLOSE CHECKPOINT-FILE
+               END-IF
+               PERFORM WS-CHECKPOINT-COUNT TIMES
+                   PERFORM 0015-READ-NAME-RECORD
+               END-PERFORM
+           END-IF.
+
+       0014-RECONCILE-HR-ROSTER.
+      *cross-checks the greeted employee against the HR roster feed by
+      *employee ID before the name is logged or fed downstream; when
+      *no roster feed was supplied for this run, every record passes
+           SET HR-MATCH-FOUND TO TRUE.
+           IF HR-ROSTER-AVAILABLE
+               MOVE WG-EMPLOYEE-ID TO HR-EMPLOYEE-ID
+               READ HR-ROSTER-FILE
+                   INVALID KEY
+                       SET HR-MATCH-NOT-FOUND TO TRUE
+               END-READ
+               IF HR-MATCH-NOT-FOUND
+                   MOVE WG-EMPLOYEE-ID TO HX-EMPLOYEE-ID
+                   MOVE WS-RAW-NAME TO HX-RAW-NAME
+                   MOVE "NOT FOUND ON HR ROSTER FEED" TO HX-REASON
+                   WRITE HR-RECON-EXCEPT-RECORD
+                   ADD 1 TO WS-HR-EXCEPTION-COUNT
+               END-IF
+           END-IF.
+
+       0016-UPDATE-CHECKPOINT.
+      *records progress after every name so a restart resumes at the
+      *next unprocessed record instead of the start of the file
+           ADD 1 TO WS-CHECKPOINT-COUNT.
+           MOVE WS-CHECKPOINT-COUNT TO CK-RECORDS-PROCESSED.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       0017-RESET-CHECKPOINT.
+      *the whole file finished normally, so clear the checkpoint ready
+      *for tomorrow's fresh run
+           MOVE 0 TO CK-RECORDS-PROCESSED.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       0015-READ-NAME-RECORD.
+      *pulls the next record off NAME-INPUT-FILE for batch mode;
+      *NI-FIRST-NAME is moved to WS-RAW-NAME untouched so
+      *0003-CHECK-TRUNCATION sees the full raw value, the same as it
+      *would for an interactive ACCEPT
+           READ NAME-INPUT-FILE
+               AT END
+                   SET END-OF-NAME-FILE TO TRUE
+               NOT AT END
+                   MOVE NI-EMPLOYEE-ID TO WG-EMPLOYEE-ID
+                   MOVE NI-FIRST-NAME  TO WS-RAW-NAME
+                   MOVE NI-LAST-NAME   TO WG-LAST-NAME
+                   MOVE NI-DEPARTMENT  TO WG-DEPARTMENT
+                   MOVE NI-HIRE-DATE   TO WG-HIRE-DATE
+                   MOVE NI-SHIFT-CODE  TO WG-SHIFT-CODE
+           END-READ.
+
+       END PROGRAM SAMPLE.
