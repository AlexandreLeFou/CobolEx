@@ -0,0 +1,57 @@
+//SAMPJOB  JOB  (ACCTNO),'PEGGY FISHER',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,RESTART=STEP1
+//*
+//*  Nightly unattended run of PROGRAM-ID SAMPLE against the day's
+//*  full new-hire name file.  STEP1 is restartable: if the job
+//*  abends partway through NAMEIN, resubmit this same deck with
+//*  RESTART=STEP1 on the JOB card and PARM='RESTART' below - SAMPLE
+//*  reads CHKPT and picks up at the next unprocessed record instead
+//*  of reprocessing or skipping names.
+//*
+//*  SAMPLE reads this PARM text via ACCEPT FROM COMMAND-LINE rather
+//*  than a LINKAGE SECTION PARM-AREA, because it also has to link as
+//*  a plain executable for its interactive/LOOKUP modes, which this
+//*  shop's GnuCOBOL compiler will not do for a program compiled with
+//*  PROCEDURE DIVISION USING.  The batch runtime in this shop passes
+//*  EXEC PGM=SAMPLE,PARM= text through as argv, same as it would for
+//*  an operator typing SAMPLE RESTART at a shell prompt.
+//*
+//*  REJFILE, HRXCPRPT, and CTLRPT are per-run listings for whoever
+//*  reviews this batch window, so they follow the same temp DD
+//*  pattern as EXCPRPT.  IFFEED is picked up by the downstream badge
+//*  printing and mailing jobs, so it is a catalogued, permanent
+//*  dataset instead.
+//*
+//*  PROD.SAMPLE.CHKPT must be pre-allocated and loaded with an
+//*  initial zero checkpoint-count record (e.g. by an IDCAMS REPRO
+//*  or IEBGENER one-time setup job run once when this shop first
+//*  turns SAMPLE's overnight window on) before this deck's first
+//*  ever run - 0013-APPLY-CHECKPOINT and 0016-UPDATE-CHECKPOINT both
+//*  assume CHKPT already exists and open it DISP=OLD.  GREETLOG has
+//*  no such prerequisite: 0012-OPEN-GREETING-LOG creates it itself
+//*  the first time OPEN EXTEND reports it missing, so its DD below
+//*  only needs SPACE/UNIT for that first-time allocation to succeed.
+//*
+//STEP1    EXEC PGM=SAMPLE,PARM=' '
+//STEPLIB  DD   DSN=PROD.SAMPLE.LOADLIB,DISP=SHR
+//NAMEIN   DD   DSN=PROD.NEWHIRE.NAMEIN,DISP=SHR
+//EMPMAST  DD   DSN=PROD.EMPLOYEE.MASTER,DISP=OLD
+//EXCPRPT  DD   DSN=&&EXCPRPT,DISP=(NEW,PASS),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//REJFILE  DD   DSN=&&REJFILE,DISP=(NEW,PASS),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//HRXCPRPT DD   DSN=&&HRXCPRPT,DISP=(NEW,PASS),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//GREETLOG DD   DSN=PROD.GREETING.LOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//IFFEED   DD   DSN=PROD.BADGE.MAILING.FEED,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CTLRPT   DD   DSN=&&CTLRPT,DISP=(NEW,PASS),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//CHKPT    DD   DSN=PROD.SAMPLE.CHKPT,DISP=OLD
+//SYSOUT   DD   SYSOUT=*
+//*
+//*  To restart after an abend, change the PARM above to
+//*  PARM='RESTART' and add RESTART=STEP1 to the JOB card (already
+//*  present in this deck for the common case of a single-step job).
