@@ -0,0 +1,32 @@
+      *================================================================*
+      *  GREETREC - shared new-hire record layout used by SAMPLE's
+      *  employee master file, HR roster feed, and downstream
+      *  interface/reporting records.  NOT used by NAME-INPUT-FILE
+      *  (the batch-input file) - that file needs a raw first-name
+      *  field wider than GR-FIRST-NAME's fixed 10 bytes so req 002's
+      *  truncation check has an un-truncated value to look at, so it
+      *  carries its own independent NAME-INPUT-RECORD layout instead.
+      *
+      *  Include with COPY GREETREC REPLACING, renaming the 01-level
+      *  and every GR-xxx field individually to fit the including
+      *  record.  GnuCOBOL's REPLACING is token-based, not a substring
+      *  match, so a bare "GR-" prefix will NOT match inside a token
+      *  like "GR-EMPLOYEE-ID" - each field name must be spelled out
+      *  in full, e.g.:
+      *      COPY GREETREC
+      *          REPLACING ==GREET-REC== BY ==EMPLOYEE-MASTER-RECORD==
+      *                    ==GR-EMPLOYEE-ID== BY ==EM-EMPLOYEE-ID==
+      *                    ==GR-FIRST-NAME==  BY ==EM-FIRST-NAME==
+      *                    ==GR-LAST-NAME==   BY ==EM-LAST-NAME==
+      *                    ==GR-DEPARTMENT==  BY ==EM-DEPARTMENT==
+      *                    ==GR-HIRE-DATE==   BY ==EM-HIRE-DATE==
+      *                    ==GR-SHIFT-CODE==  BY ==EM-SHIFT-CODE==.
+      *  see 01_05_sample.cbl for this pattern at every COPY site.
+      *================================================================*
+       01  GREET-REC.
+           05  GR-EMPLOYEE-ID              PIC X(6).
+           05  GR-FIRST-NAME               PIC X(10).
+           05  GR-LAST-NAME                PIC X(15).
+           05  GR-DEPARTMENT               PIC X(10).
+           05  GR-HIRE-DATE                PIC X(8).
+           05  GR-SHIFT-CODE               PIC X(1).
